@@ -0,0 +1,193 @@
+      ****************************************************************
+      * Batch companion to register_user.cob: loads new customers    *
+      * from a sequential transaction file into users.dat. Commits a *
+      * checkpoint (records processed / last phone number) every N   *
+      * records so an abended run can resume without re-processing   *
+      * records already loaded.                                      *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bulk-load-customers.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT transaction-file ASSIGN TO "customer_transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS trans-file-status.
+
+           SELECT users-file ASSIGN TO "users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS phone-number OF user
+               ALTERNATE RECORD KEY IS email-address OF user
+                   WITH DUPLICATES
+               FILE STATUS IS file-status.
+
+           SELECT restart-file ASSIGN TO "bulk_load.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS restart-file-status.
+
+           SELECT audit-log ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD transaction-file.
+       COPY USERREC REPLACING user BY trans-record.
+
+       FD users-file.
+       COPY USERREC.
+
+       FD restart-file.
+       COPY RESTARTREC.
+
+       FD audit-log.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       77 trans-file-status          PIC XX VALUE SPACES.
+       77 REDEFINES trans-file-status PIC XX.
+           88 trans-file-ok          VALUE "00".
+       77 file-status                PIC XX VALUE SPACES.
+       77 REDEFINES file-status      PIC XX.
+           88 file-access-ok         VALUE "00".
+       77 restart-file-status        PIC XX VALUE SPACES.
+       77 REDEFINES restart-file-status PIC XX.
+           88 restart-file-ok        VALUE "00".
+       77 audit-file-status          PIC XX VALUE SPACES.
+       77 REDEFINES audit-file-status PIC XX.
+           88 audit-file-ok          VALUE "00".
+       01 checkpoint-interval        PIC 9(5) VALUE 50.
+       01 records-processed          PIC 9(9) VALUE 0.
+       01 records-loaded             PIC 9(9) VALUE 0.
+       01 records-skipped            PIC 9(9) VALUE 0.
+       01 records-to-skip            PIC 9(9) VALUE 0.
+       01 end-of-input               PIC X VALUE "N".
+           88 no-more-transactions   VALUE "Y".
+       01 change-type                PIC X(10).
+       01 changed-fields             PIC X(40).
+
+       PROCEDURE DIVISION.
+       run-bulk-load.
+           PERFORM load-checkpoint
+           MOVE records-to-skip TO records-processed
+           OPEN INPUT transaction-file
+           IF NOT trans-file-ok
+               DISPLAY "Error opening transaction file, status "
+                   trans-file-status
+               STOP RUN
+           END-IF
+           PERFORM skip-already-processed
+           OPEN I-O users-file
+           IF NOT file-access-ok
+               DISPLAY "Error opening users file, status " file-status
+               CLOSE transaction-file
+               STOP RUN
+           END-IF
+           OPEN EXTEND audit-log
+           PERFORM UNTIL no-more-transactions
+               READ transaction-file
+                   AT END
+                       SET no-more-transactions TO TRUE
+                   NOT AT END
+                       PERFORM load-one-transaction
+               END-READ
+           END-PERFORM
+           CLOSE transaction-file
+           CLOSE users-file
+           CLOSE audit-log
+           PERFORM clear-checkpoint
+           DISPLAY "Records loaded: " records-loaded
+           DISPLAY "Records skipped (duplicates/errors): "
+               records-skipped
+           STOP RUN.
+
+       load-checkpoint.
+           OPEN INPUT restart-file
+           IF restart-file-status = "35"
+               MOVE 0 TO records-to-skip
+           ELSE
+               READ restart-file
+                   AT END
+                       MOVE 0 TO records-to-skip
+                   NOT AT END
+                       MOVE restart-checkpoint-count TO records-to-skip
+               END-READ
+               CLOSE restart-file
+           END-IF
+           IF records-to-skip > 0
+               DISPLAY "Resuming after checkpoint, skipping "
+                   records-to-skip " already-loaded records."
+           END-IF
+           .
+
+       skip-already-processed.
+           PERFORM records-to-skip TIMES
+               READ transaction-file
+                   AT END
+                       SET no-more-transactions TO TRUE
+               END-READ
+           END-PERFORM
+           .
+
+       load-one-transaction.
+           MOVE CORRESPONDING trans-record TO user
+           SET account-active OF user TO TRUE
+           WRITE user
+           IF file-access-ok
+               ADD 1 TO records-loaded
+               MOVE "REGISTER" TO change-type
+               MOVE "ALL" TO changed-fields
+               PERFORM write-audit-log
+           ELSE
+               ADD 1 TO records-skipped
+               IF file-status = "22"
+                   DISPLAY "Duplicate phone number, skipped: "
+                       phone-number OF user
+               ELSE
+                   DISPLAY "Error writing record, status " file-status
+                       ": " phone-number OF user
+               END-IF
+           END-IF
+           ADD 1 TO records-processed
+           IF FUNCTION MOD(records-processed checkpoint-interval) = 0
+               PERFORM write-checkpoint
+           END-IF
+           .
+
+       write-checkpoint.
+           MOVE records-processed TO restart-checkpoint-count
+           MOVE phone-number OF user TO restart-last-phone
+           OPEN OUTPUT restart-file
+           WRITE restart-record
+           IF restart-file-ok
+               DISPLAY "Checkpoint written at record "
+                   records-processed
+           ELSE
+               DISPLAY "Error writing checkpoint, status "
+                   restart-file-status
+           END-IF
+           CLOSE restart-file
+           .
+
+       clear-checkpoint.
+           MOVE 0 TO restart-checkpoint-count
+           MOVE 0 TO restart-last-phone
+           OPEN OUTPUT restart-file
+           WRITE restart-record
+           IF NOT restart-file-ok
+               DISPLAY "Error clearing checkpoint, status "
+                   restart-file-status
+           END-IF
+           CLOSE restart-file
+           .
+
+       write-audit-log.
+           MOVE phone-number OF user TO audit-phone-number
+           MOVE change-type TO audit-change-type
+           MOVE changed-fields TO audit-changed-fields
+           MOVE FUNCTION CURRENT-DATE TO audit-timestamp
+           MOVE "BATCH" TO audit-operator-id
+           WRITE audit-entry
+           .
