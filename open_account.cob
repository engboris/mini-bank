@@ -0,0 +1,135 @@
+      ****************************************************************
+      * The purpose of this file is to open a savings or checking    *
+      * account for a customer already registered in users.dat.      *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. open-account.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT users-file ASSIGN TO "users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS phone-number
+               ALTERNATE RECORD KEY IS email-address WITH DUPLICATES
+               FILE STATUS IS users-file-status.
+
+           SELECT accounts-file ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS account-number
+               ALTERNATE RECORD KEY IS account-phone WITH DUPLICATES
+               FILE STATUS IS accounts-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD users-file.
+       COPY USERREC.
+
+       FD accounts-file.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       77 users-file-status          PIC XX VALUE SPACES.
+       77 REDEFINES users-file-status PIC XX.
+           88 users-file-ok          VALUE "00".
+       77 accounts-file-status       PIC XX VALUE SPACES.
+       77 REDEFINES accounts-file-status PIC XX.
+           88 accounts-file-ok       VALUE "00".
+       01 account-type-input         PIC X.
+       01 balance-input              PIC X(12).
+       01 phone-input                PIC X(10).
+       01 valid-input-flag           PIC X.
+           88 valid-input            VALUE "Y".
+
+       PROCEDURE DIVISION.
+       ask-customer-phone.
+           DISPLAY "Phone number of customer" LINE 1 COLUMN 1
+               END-DISPLAY
+           MOVE "N" TO valid-input-flag
+           PERFORM UNTIL valid-input
+               ACCEPT phone-input LINE 2 COLUMN 1 END-ACCEPT
+               IF phone-input IS NUMERIC AND phone-input NOT = ZEROS
+                   MOVE phone-input TO phone-number
+                   SET valid-input TO TRUE
+               ELSE
+                   DISPLAY "Invalid phone number - digits only, "
+                       "not zero." LINE 3 COLUMN 1 END-DISPLAY
+               END-IF
+           END-PERFORM
+           .
+
+       verify-customer.
+           OPEN INPUT users-file
+           READ users-file
+               INVALID KEY
+                   DISPLAY "No customer found for that phone number."
+                       LINE 17 COLUMN 1 END-DISPLAY
+           END-READ
+           CLOSE users-file
+           IF NOT users-file-ok
+               STOP RUN
+           END-IF
+           IF account-closed
+               DISPLAY "Customer account is closed, cannot open an"
+                   LINE 17 COLUMN 1 END-DISPLAY
+               STOP RUN
+           END-IF
+           MOVE phone-number TO account-phone
+           .
+
+       ask-account-details.
+           MOVE "N" TO valid-input-flag
+           PERFORM UNTIL valid-input
+               DISPLAY "Account type (S=savings, C=checking)" LINE 4
+                   COLUMN 1 END-DISPLAY
+               ACCEPT account-type-input LINE 5 COLUMN 1 END-ACCEPT
+               MOVE account-type-input TO account-type
+               IF account-savings OR account-checking
+                   SET valid-input TO TRUE
+               ELSE
+                   DISPLAY "Invalid account type - enter S or C."
+                       LINE 17 COLUMN 1 END-DISPLAY
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Account number" LINE 6 COLUMN 1 END-DISPLAY
+           ACCEPT account-number LINE 7 COLUMN 1 END-ACCEPT
+
+           MOVE "N" TO valid-input-flag
+           PERFORM UNTIL valid-input
+               DISPLAY "Starting balance (digits only, no decimal "
+                   "point)" LINE 8 COLUMN 1 END-DISPLAY
+               ACCEPT balance-input LINE 9 COLUMN 1 END-ACCEPT
+               IF balance-input IS NUMERIC
+                   MOVE balance-input TO account-balance
+                   SET valid-input TO TRUE
+               ELSE
+                   DISPLAY "Invalid balance - digits only, no "
+                       "decimal point." LINE 17 COLUMN 1 END-DISPLAY
+               END-IF
+           END-PERFORM
+           .
+
+       open-account-in-file.
+           OPEN I-O accounts-file
+           WRITE account
+           IF accounts-file-ok
+               CLOSE accounts-file
+               DISPLAY "Account opened." LINE 17 COLUMN 1 END-DISPLAY
+           ELSE
+               CLOSE accounts-file
+               IF accounts-file-status = "22"
+                   DISPLAY "Account number already on file."
+                       LINE 17 COLUMN 1 END-DISPLAY
+               ELSE
+                   DISPLAY "Error opening account, status "
+                       accounts-file-status LINE 17 COLUMN 1
+                       END-DISPLAY
+               END-IF
+           END-IF
+           .
+
+       end-of-program.
+           STOP RUN.
