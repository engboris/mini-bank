@@ -0,0 +1,94 @@
+      ****************************************************************
+      * Batch job: prints a directory of every customer on           *
+      * users.dat, one line per record, in phone-number order.       *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. customer-directory-report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT users-file ASSIGN TO "users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS phone-number
+               ALTERNATE RECORD KEY IS email-address WITH DUPLICATES
+               FILE STATUS IS file-status.
+
+           SELECT report-file ASSIGN TO "directory_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS report-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD users-file.
+       COPY USERREC.
+
+       FD report-file.
+       01 report-line             PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       77 file-status             PIC XX VALUE SPACES.
+       77 REDEFINES file-status   PIC XX.
+           88 file-access-ok      VALUE "00".
+       77 report-file-status      PIC XX VALUE SPACES.
+       77 REDEFINES report-file-status PIC XX.
+           88 report-file-ok      VALUE "00".
+       01 end-of-users             PIC X VALUE "N".
+           88 no-more-users        VALUE "Y".
+
+       PROCEDURE DIVISION.
+       run-report.
+           PERFORM open-files
+           PERFORM UNTIL no-more-users
+               READ users-file
+                   AT END
+                       SET no-more-users TO TRUE
+                   NOT AT END
+                       PERFORM write-report-line
+               END-READ
+           END-PERFORM
+           PERFORM close-files
+           STOP RUN.
+
+       open-files.
+           OPEN INPUT users-file
+           OPEN OUTPUT report-file
+           IF NOT report-file-ok
+               DISPLAY "Error opening report file, status "
+                   report-file-status
+               STOP RUN
+           END-IF
+           .
+
+       write-report-line.
+           MOVE SPACES TO report-line
+           STRING
+               first-name     DELIMITED BY SIZE
+               " "            DELIMITED BY SIZE
+               family-name    DELIMITED BY SIZE
+               " "            DELIMITED BY SIZE
+               line-1 OF the-address DELIMITED BY SIZE
+               " "            DELIMITED BY SIZE
+               line-2 OF the-address DELIMITED BY SIZE
+               " "            DELIMITED BY SIZE
+               line-3 OF the-address DELIMITED BY SIZE
+               " "            DELIMITED BY SIZE
+               email-address  DELIMITED BY SIZE
+               " "            DELIMITED BY SIZE
+               phone-number   DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+           IF NOT report-file-ok
+               DISPLAY "Error writing report line, status "
+                   report-file-status
+               PERFORM close-files
+               STOP RUN
+           END-IF
+           .
+
+       close-files.
+           CLOSE users-file
+           CLOSE report-file
+           .
