@@ -0,0 +1,17 @@
+      ****************************************************************
+      * Customer record layout, shared by every program that opens   *
+      * users.dat.                                                   *
+      ****************************************************************
+       01 user.
+           05 full-name.
+               10 first-name     PIC X(20).
+               10 family-name    PIC X(20).
+           05 the-address.
+               10 line-1         PIC X(20).
+               10 line-2         PIC X(20).
+               10 line-3         PIC X(20).
+           05 email-address      PIC X(30).
+           05 phone-number       PIC 9(10).
+           05 account-status     PIC X VALUE "A".
+               88 account-active   VALUE "A".
+               88 account-closed   VALUE "C".
