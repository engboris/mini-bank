@@ -0,0 +1,6 @@
+      ****************************************************************
+      * Checkpoint/restart record for the customer bulk-load job.    *
+      ****************************************************************
+       01 restart-record.
+           05 restart-checkpoint-count  PIC 9(9).
+           05 restart-last-phone        PIC 9(10).
