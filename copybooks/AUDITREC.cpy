@@ -0,0 +1,14 @@
+      ****************************************************************
+      * Audit-log entry layout, shared by every program that writes  *
+      * to the audit trail for users.dat.                            *
+      ****************************************************************
+       01 audit-entry.
+           05 audit-phone-number   PIC 9(10).
+           05 FILLER               PIC X VALUE SPACE.
+           05 audit-change-type    PIC X(10).
+           05 FILLER               PIC X VALUE SPACE.
+           05 audit-changed-fields PIC X(40).
+           05 FILLER               PIC X VALUE SPACE.
+           05 audit-timestamp      PIC X(21).
+           05 FILLER               PIC X VALUE SPACE.
+           05 audit-operator-id    PIC X(8).
