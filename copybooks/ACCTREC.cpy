@@ -0,0 +1,12 @@
+      ****************************************************************
+      * Bank account record layout, shared by every program that     *
+      * opens accounts.dat. account-phone is the foreign key back    *
+      * into users.dat (phone-number on the user record).            *
+      ****************************************************************
+       01 account.
+           05 account-number     PIC 9(10).
+           05 account-phone      PIC 9(10).
+           05 account-type       PIC X.
+               88 account-savings  VALUE "S".
+               88 account-checking VALUE "C".
+           05 account-balance    PIC S9(9)V99.
