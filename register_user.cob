@@ -13,22 +13,21 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS phone-number
+               ALTERNATE RECORD KEY IS email-address WITH DUPLICATES
                FILE STATUS IS file-status.
 
+           SELECT audit-log ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-file-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD users-file.
-       01 user.
-           05 full-name.
-               10 first-name     PIC X(20).
-               10 family-name    PIC X(20).
-           05 the-address.
-               10 line-1         PIC X(20).
-               10 line-2         PIC X(20).
-               10 line-3         PIC X(20).
-           05 email-address      PIC X(30).
-           05 phone-number       PIC 9(10). 
-       
+       COPY USERREC.
+
+       FD audit-log.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        77 file-status            PIC XX VALUE SPACES.
        77 REDEFINES file-status  PIC XX.
@@ -36,18 +35,97 @@
        01 yn-reply               PIC X.
            88 y-reply            VALUES 'Y', 'y'.
            88 n-reply            VALUES 'N', 'n'.
+       01 menu-choice            PIC X.
+           88 exit-menu          VALUE "0".
+       01 operation-mode         PIC X.
+           88 mode-register      VALUE "R".
+           88 mode-update        VALUE "U".
+       01 phone-input            PIC X(10).
+       01 valid-input-flag       PIC X.
+           88 valid-input        VALUE "Y".
+       01 at-count                PIC 9(3).
+       01 search-mode             PIC X.
+       77 audit-file-status       PIC XX VALUE SPACES.
+       77 REDEFINES audit-file-status PIC XX.
+           88 audit-file-ok       VALUE "00".
+       01 operator-id             PIC X(8).
+       01 change-type             PIC X(10).
+       01 changed-fields          PIC X(40).
+       01 changed-fields-ptr      PIC 9(3).
+       01 old-first-name          PIC X(20).
+       01 old-family-name         PIC X(20).
+       01 old-line-1              PIC X(20).
+       01 old-line-2              PIC X(20).
+       01 old-line-3              PIC X(20).
+       01 old-email-address       PIC X(30).
 
        PROCEDURE DIVISION.
+       main-logic.
+           PERFORM ask-operator-id
+           PERFORM main-menu UNTIL exit-menu
+           PERFORM end-of-program
+           .
+
+       ask-operator-id.
+           DISPLAY "Operator ID" LINE 1 COLUMN 1 END-DISPLAY
+           ACCEPT operator-id LINE 2 COLUMN 1 END-ACCEPT
+           .
+
+       main-menu.
+           DISPLAY "1 - Register a new customer" LINE 1 COLUMN 1
+               END-DISPLAY
+           DISPLAY "2 - Update an existing customer" LINE 2 COLUMN 1
+               END-DISPLAY
+           DISPLAY "3 - Close a customer account" LINE 3 COLUMN 1
+               END-DISPLAY
+           DISPLAY "4 - Find a customer by phone or email" LINE 4
+               COLUMN 1 END-DISPLAY
+           DISPLAY "0 - Quit" LINE 5 COLUMN 1 END-DISPLAY
+           DISPLAY "Choice?" LINE 6 COLUMN 1 END-DISPLAY
+           ACCEPT menu-choice LINE 6 COLUMN 9 END-ACCEPT
+           EVALUATE menu-choice
+               WHEN "1"
+                   MOVE "R" TO operation-mode
+                   SET account-active TO TRUE
+                   PERFORM form-beginning THRU ask-phone
+                   PERFORM ask-for-validation
+               WHEN "2"
+                   PERFORM update-existing-customer
+               WHEN "3"
+                   PERFORM close-account
+               WHEN "4"
+                   PERFORM find-customer
+               WHEN "0"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice." LINE 7 COLUMN 1 END-DISPLAY
+           END-EVALUATE
+           .
+
        form-beginning.
        ask-name.
+           IF mode-update
+               DISPLAY "current: " first-name LINE 2 COLUMN 71
+                   END-DISPLAY
+               DISPLAY "current: " family-name LINE 2 COLUMN 51
+                   END-DISPLAY
+           END-IF
            DISPLAY "first name" LINE 1 END-DISPLAY
            ACCEPT first-name LINE 2 END-ACCEPT
 
            DISPLAY "family name" LINE 1 COLUMN 21 END-DISPLAY
            ACCEPT family-name LINE 2 COLUMN 21 END-ACCEPT
            .
-           
+
        ask-address.
+           IF mode-update
+               DISPLAY "current: " line-1 OF the-address LINE 4
+                   COLUMN 30 END-DISPLAY
+               DISPLAY "current: " line-2 OF the-address LINE 5
+                   COLUMN 30 END-DISPLAY
+               DISPLAY "current: " line-3 OF the-address LINE 6
+                   COLUMN 30 END-DISPLAY
+           END-IF
            DISPLAY "address (3 lignes)" LINE 4 COLUMN 1 END-DISPLAY
            ACCEPT line-1 OF the-address LINE 5 COLUMN 1 END-ACCEPT
            ACCEPT line-2 OF the-address LINE 6 COLUMN 1 END-ACCEPT
@@ -55,25 +133,279 @@
            .
 
        ask-email.
-           DISPLAY "email" LINE 9 COLUMN 1 END-DISPLAY
-           ACCEPT email-address LINE 10 COLUMN 1 END-ACCEPT
+           IF mode-update
+               DISPLAY "current: " email-address LINE 9 COLUMN 30
+                   END-DISPLAY
+           END-IF
+           MOVE "N" TO valid-input-flag
+           PERFORM UNTIL valid-input
+               DISPLAY "email" LINE 9 COLUMN 1 END-DISPLAY
+               ACCEPT email-address LINE 10 COLUMN 1 END-ACCEPT
+               MOVE 0 TO at-count
+               INSPECT email-address TALLYING at-count
+                   FOR ALL "@"
+               IF at-count > 0
+                   SET valid-input TO TRUE
+               ELSE
+                   DISPLAY "Invalid email - must contain '@'."
+                       LINE 11 COLUMN 1 END-DISPLAY
+               END-IF
+           END-PERFORM
            .
-           
+
        ask-phone.
-           DISPLAY "phone number" LINE 12 COLUMN 1 END-DISPLAY
-           ACCEPT phone-number LINE 13 COLUMN 1 END-ACCEPT
+           MOVE "N" TO valid-input-flag
+           PERFORM UNTIL valid-input
+               DISPLAY "phone number" LINE 12 COLUMN 1 END-DISPLAY
+               ACCEPT phone-input LINE 13 COLUMN 1 END-ACCEPT
+               IF phone-input IS NUMERIC AND phone-input NOT = ZEROS
+                   MOVE phone-input TO phone-number
+                   SET valid-input TO TRUE
+               ELSE
+                   DISPLAY "Invalid phone number - digits only, "
+                       "not zero." LINE 14 COLUMN 1 END-DISPLAY
+               END-IF
+           END-PERFORM
            .
 
        ask-for-validation.
            DISPLAY "Validate? (y/n)" LINE 15 END-DISPLAY
            ACCEPT yn-reply LINE 16 END-ACCEPT
-           IF n-reply THEN PERFORM form-beginning.
-           DISPLAY "Record written." LINE 17 END-DISPLAY.
+           IF n-reply
+               IF mode-update
+                   PERFORM ask-name THRU ask-email
+               ELSE
+                   PERFORM form-beginning THRU ask-phone
+               END-IF
+               PERFORM ask-for-validation
+           ELSE
+               IF mode-update
+                   PERFORM update-in-file
+               ELSE
+                   PERFORM register-in-file
+               END-IF
+           END-IF
+           .
 
        register-in-file.
            OPEN I-O users-file
            WRITE user
+           IF file-access-ok
+               CLOSE users-file
+               MOVE "REGISTER" TO change-type
+               MOVE "ALL" TO changed-fields
+               PERFORM write-audit-log
+               DISPLAY "Record written." LINE 17 END-DISPLAY
+           ELSE
+               CLOSE users-file
+               IF file-status = "22"
+                   DISPLAY "Phone number already on file."
+                       LINE 17 END-DISPLAY
+                   PERFORM form-beginning THRU ask-phone
+                   PERFORM ask-for-validation
+               ELSE
+                   DISPLAY "Error writing record, status " file-status
+                       LINE 17 END-DISPLAY
+               END-IF
+           END-IF
+           .
+
+       update-existing-customer.
+           MOVE "U" TO operation-mode
+           DISPLAY "Phone number of customer to update" LINE 1
+               COLUMN 1 END-DISPLAY
+           MOVE "N" TO valid-input-flag
+           PERFORM UNTIL valid-input
+               ACCEPT phone-input LINE 2 COLUMN 1 END-ACCEPT
+               IF phone-input IS NUMERIC AND phone-input NOT = ZEROS
+                   MOVE phone-input TO phone-number
+                   SET valid-input TO TRUE
+               ELSE
+                   DISPLAY "Invalid phone number - digits only, "
+                       "not zero." LINE 3 COLUMN 1 END-DISPLAY
+               END-IF
+           END-PERFORM
+           OPEN I-O users-file
+           READ users-file
+               INVALID KEY
+                   DISPLAY "No customer found for that phone number."
+                       LINE 3 COLUMN 1 END-DISPLAY
+           END-READ
+           IF file-access-ok AND account-closed
+               DISPLAY "That account is closed and cannot be updated."
+                   LINE 3 COLUMN 1 END-DISPLAY
+           ELSE
+               IF file-access-ok
+                   MOVE first-name  TO old-first-name
+                   MOVE family-name TO old-family-name
+                   MOVE line-1 OF the-address TO old-line-1
+                   MOVE line-2 OF the-address TO old-line-2
+                   MOVE line-3 OF the-address TO old-line-3
+                   MOVE email-address TO old-email-address
+                   PERFORM ask-name THRU ask-email
+                   PERFORM ask-for-validation
+               END-IF
+           END-IF
            CLOSE users-file
+           MOVE "R" TO operation-mode
+           .
+
+       update-in-file.
+           PERFORM compute-changed-fields
+           REWRITE user
+           IF file-access-ok
+               MOVE "UPDATE" TO change-type
+               PERFORM write-audit-log
+               DISPLAY "Record updated." LINE 17 END-DISPLAY
+           ELSE
+               DISPLAY "Error updating record, status " file-status
+                   LINE 17 END-DISPLAY
+           END-IF
+           .
+
+       compute-changed-fields.
+           MOVE SPACES TO changed-fields
+           MOVE 1 TO changed-fields-ptr
+           IF first-name NOT = old-first-name
+               STRING "FIRST-NAME " DELIMITED BY SIZE
+                   INTO changed-fields WITH POINTER changed-fields-ptr
+           END-IF
+           IF family-name NOT = old-family-name
+               STRING "FAMILY-NAME " DELIMITED BY SIZE
+                   INTO changed-fields WITH POINTER changed-fields-ptr
+           END-IF
+           IF line-1 OF the-address NOT = old-line-1
+              OR line-2 OF the-address NOT = old-line-2
+              OR line-3 OF the-address NOT = old-line-3
+               STRING "ADDRESS " DELIMITED BY SIZE
+                   INTO changed-fields WITH POINTER changed-fields-ptr
+           END-IF
+           IF email-address NOT = old-email-address
+               STRING "EMAIL " DELIMITED BY SIZE
+                   INTO changed-fields WITH POINTER changed-fields-ptr
+           END-IF
+           IF changed-fields-ptr = 1
+               MOVE "NONE" TO changed-fields
+           END-IF
+           .
+
+       close-account.
+           DISPLAY "Phone number of account to close" LINE 1
+               COLUMN 1 END-DISPLAY
+           MOVE "N" TO valid-input-flag
+           PERFORM UNTIL valid-input
+               ACCEPT phone-input LINE 2 COLUMN 1 END-ACCEPT
+               IF phone-input IS NUMERIC AND phone-input NOT = ZEROS
+                   MOVE phone-input TO phone-number
+                   SET valid-input TO TRUE
+               ELSE
+                   DISPLAY "Invalid phone number - digits only, "
+                       "not zero." LINE 3 COLUMN 1 END-DISPLAY
+               END-IF
+           END-PERFORM
+           OPEN I-O users-file
+           READ users-file
+               INVALID KEY
+                   DISPLAY "No customer found for that phone number."
+                       LINE 3 COLUMN 1 END-DISPLAY
+           END-READ
+           IF file-access-ok
+               IF account-closed
+                   DISPLAY "Account is already closed." LINE 3
+                       COLUMN 1 END-DISPLAY
+               ELSE
+                   SET account-closed TO TRUE
+                   REWRITE user
+                   IF file-access-ok
+                       MOVE "CLOSE" TO change-type
+                       MOVE "ACCOUNT-STATUS" TO changed-fields
+                       PERFORM write-audit-log
+                       DISPLAY "Account closed." LINE 17 END-DISPLAY
+                   ELSE
+                       DISPLAY "Error closing account, status "
+                           file-status LINE 17 END-DISPLAY
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE users-file
+           .
+
+       write-audit-log.
+           MOVE phone-number TO audit-phone-number
+           MOVE change-type TO audit-change-type
+           MOVE changed-fields TO audit-changed-fields
+           MOVE FUNCTION CURRENT-DATE TO audit-timestamp
+           MOVE operator-id TO audit-operator-id
+           OPEN EXTEND audit-log
+           WRITE audit-entry
+           CLOSE audit-log
+           .
+
+       find-customer.
+           DISPLAY "Search by (1) phone number or (2) email?" LINE 1
+               COLUMN 1 END-DISPLAY
+           ACCEPT search-mode LINE 2 COLUMN 1 END-ACCEPT
+           OPEN INPUT users-file
+           EVALUATE search-mode
+               WHEN "1"
+                   DISPLAY "Phone number" LINE 3 COLUMN 1 END-DISPLAY
+                   MOVE "N" TO valid-input-flag
+                   PERFORM UNTIL valid-input
+                       ACCEPT phone-input LINE 4 COLUMN 1 END-ACCEPT
+                       IF phone-input IS NUMERIC AND
+                               phone-input NOT = ZEROS
+                           MOVE phone-input TO phone-number
+                           SET valid-input TO TRUE
+                       ELSE
+                           DISPLAY "Invalid phone number - digits "
+                               "only, not zero." LINE 5 COLUMN 1
+                               END-DISPLAY
+                       END-IF
+                   END-PERFORM
+                   READ users-file
+                       INVALID KEY
+                           DISPLAY "No customer found." LINE 5
+                               COLUMN 1 END-DISPLAY
+                   END-READ
+               WHEN "2"
+                   DISPLAY "Email address" LINE 3 COLUMN 1
+                       END-DISPLAY
+                   ACCEPT email-address LINE 4 COLUMN 1 END-ACCEPT
+                   READ users-file KEY IS email-address
+                       INVALID KEY
+                           DISPLAY "No customer found." LINE 5
+                               COLUMN 1 END-DISPLAY
+                   END-READ
+               WHEN OTHER
+                   DISPLAY "Invalid search mode." LINE 5 COLUMN 1
+                       END-DISPLAY
+           END-EVALUATE
+           IF file-access-ok
+               IF search-mode = "1" OR search-mode = "2"
+                   PERFORM display-customer-found
+               END-IF
+           END-IF
+           CLOSE users-file
+           .
+
+       display-customer-found.
+           DISPLAY "Name: " first-name " " family-name LINE 6
+               COLUMN 1 END-DISPLAY
+           DISPLAY "Address: " line-1 OF the-address LINE 7
+               COLUMN 1 END-DISPLAY
+           DISPLAY "         " line-2 OF the-address LINE 8
+               COLUMN 1 END-DISPLAY
+           DISPLAY "         " line-3 OF the-address LINE 9
+               COLUMN 1 END-DISPLAY
+           DISPLAY "Email: " email-address LINE 10 COLUMN 1
+               END-DISPLAY
+           DISPLAY "Phone: " phone-number LINE 11 COLUMN 1
+               END-DISPLAY
+           IF account-closed
+               DISPLAY "Status: CLOSED" LINE 12 COLUMN 1 END-DISPLAY
+           ELSE
+               DISPLAY "Status: ACTIVE" LINE 12 COLUMN 1 END-DISPLAY
+           END-IF
            .
 
        end-of-program.
