@@ -0,0 +1,95 @@
+      ****************************************************************
+      * Nightly batch job: extracts active customers from users.dat  *
+      * into a fixed-width flat file for the statement/mailing       *
+      * vendor. Closed accounts are skipped.                         *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nightly-extract.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT users-file ASSIGN TO "users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS phone-number
+               ALTERNATE RECORD KEY IS email-address WITH DUPLICATES
+               FILE STATUS IS file-status.
+
+           SELECT extract-file ASSIGN TO "extract.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS extract-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD users-file.
+       COPY USERREC.
+
+       FD extract-file.
+       01 extract-record.
+           05 extract-first-name   PIC X(20).
+           05 extract-family-name  PIC X(20).
+           05 extract-line-1       PIC X(20).
+           05 extract-line-2       PIC X(20).
+           05 extract-line-3       PIC X(20).
+           05 extract-email        PIC X(30).
+           05 extract-phone        PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       77 file-status             PIC XX VALUE SPACES.
+       77 REDEFINES file-status   PIC XX.
+           88 file-access-ok      VALUE "00".
+       77 extract-file-status     PIC XX VALUE SPACES.
+       77 REDEFINES extract-file-status PIC XX.
+           88 extract-file-ok     VALUE "00".
+       01 end-of-users            PIC X VALUE "N".
+           88 no-more-users       VALUE "Y".
+       01 skipped-count           PIC 9(9) VALUE 0.
+       01 extracted-count         PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       run-extract.
+           OPEN INPUT users-file
+           OPEN OUTPUT extract-file
+           IF NOT extract-file-ok
+               DISPLAY "Error opening extract file, status "
+                   extract-file-status
+               STOP RUN
+           END-IF
+           PERFORM UNTIL no-more-users
+               READ users-file
+                   AT END
+                       SET no-more-users TO TRUE
+                   NOT AT END
+                       PERFORM process-one-user
+               END-READ
+           END-PERFORM
+           CLOSE users-file
+           CLOSE extract-file
+           DISPLAY "Customers extracted: " extracted-count
+           DISPLAY "Closed customers skipped: " skipped-count
+           STOP RUN.
+
+       process-one-user.
+           IF account-closed
+               ADD 1 TO skipped-count
+           ELSE
+               MOVE first-name  TO extract-first-name
+               MOVE family-name TO extract-family-name
+               MOVE line-1 OF the-address TO extract-line-1
+               MOVE line-2 OF the-address TO extract-line-2
+               MOVE line-3 OF the-address TO extract-line-3
+               MOVE email-address TO extract-email
+               MOVE phone-number TO extract-phone
+               WRITE extract-record
+               IF extract-file-ok
+                   ADD 1 TO extracted-count
+               ELSE
+                   DISPLAY "Error writing extract record, status "
+                       extract-file-status
+                   CLOSE users-file
+                   CLOSE extract-file
+                   STOP RUN
+               END-IF
+           END-IF
+           .
